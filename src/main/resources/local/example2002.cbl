@@ -7,44 +7,166 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
-       
+
        REPOSITORY.
            CLASS CustomerClass
            CLASS AccountClass
            INTERFACE ITransaction
            FUNCTION XML-PARSE.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMER-TRANS-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-TRAN-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT ACCOUNT-TRANS-FILE ASSIGN TO "ACCTTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-TRAN-STATUS.
+
+           SELECT XML-IN-FILE ASSIGN TO "CUSTXML"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-XML-IN-STATUS.
+
+           SELECT XML-ACK-FILE ASSIGN TO "CUSTACK"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-XML-ACK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID          PIC X(10).
+           05  CUST-NAME        PIC X(50).
+           05  CUST-ADDRESS     PIC X(100).
+           05  CUST-PHONE       PIC X(15).
+
+       FD  CUSTOMER-TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUSTOMER-TRANS-RECORD.
+           05  CT-TRANS-CODE    PIC X(1).
+               88  CT-ADD-TRANS     VALUE "A".
+               88  CT-CHANGE-TRANS  VALUE "C".
+               88  CT-DELETE-TRANS  VALUE "D".
+           05  CT-CUST-ID       PIC X(10).
+           05  CT-CUST-NAME     PIC X(50).
+           05  CT-CUST-ADDRESS  PIC X(100).
+           05  CT-CUST-PHONE    PIC X(15).
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           05  ACC-NUMBER       PIC 9(10).
+           05  ACC-CUST-ID      PIC X(10).
+           05  ACC-BALANCE      PIC S9(10)V99 COMP-3.
+           05  ACC-TYPE         PIC X(1).
+               88  ACC-SAVINGS      VALUE "S".
+               88  ACC-CHECKING     VALUE "C".
+
+       FD  ACCOUNT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  ACCOUNT-TRANS-RECORD.
+           05  AT-TRANS-CODE    PIC X(1).
+               88  AT-NEW-ACCOUNT   VALUE "N".
+               88  AT-DEBIT         VALUE "D".
+               88  AT-CREDIT        VALUE "C".
+           05  AT-ACC-NUMBER    PIC 9(10).
+           05  AT-CUST-ID       PIC X(10).
+           05  AT-AMOUNT        PIC S9(10)V99.
+           05  AT-ACC-TYPE      PIC X(1).
+
+       FD  XML-IN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  XML-IN-RECORD            PIC X(1000).
+
+       FD  XML-ACK-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  XML-ACK-RECORD           PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER.
            05  WS-CUST-ID        PIC X(10).
            05  WS-CUST-NAME      PIC X(50).
            05  WS-CUST-ADDRESS   PIC X(100).
            05  WS-CUST-PHONE     PIC X(15).
-       
+
        01  WS-ACCOUNT.
            05  WS-ACC-NUMBER     PIC 9(10).
-           05  WS-ACC-BALANCE    PIC 9(10)V99.
+           05  WS-ACC-CUST-ID    PIC X(10).
+           05  WS-ACC-BALANCE    PIC S9(10)V99.
            05  WS-ACC-TYPE       PIC X(1).
-       
+
        01  WS-XML-DATA.
            05  WS-XML-BUFFER     PIC X(1000).
            05  WS-XML-STATUS     PIC 9(2).
-       
+
        01  WS-FILE-STATUS       PIC X(2).
            88  WS-FILE-SUCCESS   VALUE '00'.
-           88  WS-FILE-EOF       VALUE '10'.
-       
-       FILE SECTION.
-       FD  CUSTOMER-FILE
-           LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F.
-       01  CUSTOMER-RECORD.
-           05  CUST-ID          PIC X(10).
-           05  CUST-NAME        PIC X(50).
-           05  CUST-ADDRESS     PIC X(100).
-           05  CUST-PHONE       PIC X(15).
-       
+
+       01  WS-CUST-TRAN-STATUS  PIC X(2).
+           88  WS-CUST-TRAN-SUCCESS  VALUE '00'.
+
+       01  WS-CUST-TRAN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88  WS-CUST-TRAN-DONE    VALUE 'Y'.
+           88  WS-CUST-TRAN-NOT-DONE VALUE 'N'.
+
+       01  WS-ACCT-FILE-STATUS  PIC X(2).
+           88  WS-ACCT-FILE-SUCCESS  VALUE '00'.
+
+       01  WS-ACCT-TRAN-STATUS  PIC X(2).
+           88  WS-ACCT-TRAN-SUCCESS  VALUE '00'.
+
+       01  WS-ACCT-TRAN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88  WS-ACCT-TRAN-DONE    VALUE 'Y'.
+           88  WS-ACCT-TRAN-NOT-DONE VALUE 'N'.
+
+       01  WS-ACCT-CUST-OPEN-FLAG PIC X(1) VALUE 'N'.
+           88  WS-ACCT-CUST-FILE-OPEN  VALUE 'Y'.
+
+       01  WS-XML-IN-STATUS     PIC X(2).
+           88  WS-XML-IN-SUCCESS     VALUE '00'.
+
+       01  WS-XML-ACK-STATUS    PIC X(2).
+           88  WS-XML-ACK-SUCCESS    VALUE '00'.
+
+       01  WS-XML-IN-EOF-FLAG   PIC X(1) VALUE 'N'.
+           88  WS-XML-IN-DONE       VALUE 'Y'.
+           88  WS-XML-IN-NOT-DONE   VALUE 'N'.
+
+       01  WS-XML-CUST-OPEN-FLAG PIC X(1) VALUE 'N'.
+           88  WS-XML-CUST-FILE-OPEN  VALUE 'Y'.
+
+       01  WS-XML-DOC-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-XML-LOADED-COUNT  PIC 9(5) VALUE ZERO.
+       01  WS-XML-FAILED-COUNT  PIC 9(5) VALUE ZERO.
+       01  WS-XML-CURRENT-ELEMENT PIC X(30).
+       01  WS-XML-PARSE-OK      PIC X(1).
+           88  WS-XML-DOC-VALID     VALUE 'Y'.
+           88  WS-XML-DOC-INVALID   VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "COBOL 2002 Example Program"
@@ -53,31 +175,439 @@
            PERFORM PROCESS-ACCOUNT
            PERFORM PROCESS-XML
            STOP RUN.
-       
+
        INITIALIZE-PROGRAM.
            MOVE SPACES TO WS-CUSTOMER
            MOVE ZEROS TO WS-ACCOUNT
            MOVE SPACES TO WS-XML-DATA.
-       
+
        PROCESS-CUSTOMER.
-           MOVE "CUST001" TO WS-CUST-ID
-           MOVE "John Doe" TO WS-CUST-NAME
-           MOVE "123 Main St" TO WS-CUST-ADDRESS
-           MOVE "555-1234" TO WS-CUST-PHONE.
-       
+           OPEN I-O CUSTOMER-FILE
+           EVALUATE TRUE
+               WHEN WS-FILE-SUCCESS
+                   CONTINUE
+               WHEN WS-FILE-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-FILE
+                   CLOSE CUSTOMER-FILE
+                   OPEN I-O CUSTOMER-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening CUSTOMER-FILE, "
+                       "status " WS-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           IF WS-FILE-SUCCESS
+               OPEN INPUT CUSTOMER-TRANS-FILE
+               EVALUATE TRUE
+                   WHEN WS-CUST-TRAN-SUCCESS
+                       PERFORM APPLY-CUSTOMER-TRANS
+                           UNTIL WS-CUST-TRAN-DONE
+                       CLOSE CUSTOMER-TRANS-FILE
+                   WHEN WS-CUST-TRAN-STATUS = "35"
+                       DISPLAY "CUSTOMER-TRANS-FILE not present, "
+                           "status " WS-CUST-TRAN-STATUS
+                   WHEN OTHER
+                       DISPLAY "Unable to open CUSTOMER-TRANS-FILE, "
+                           "status " WS-CUST-TRAN-STATUS
+                       MOVE 16 TO RETURN-CODE
+               END-EVALUATE
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       APPLY-CUSTOMER-TRANS.
+           READ CUSTOMER-TRANS-FILE
+               AT END
+                   SET WS-CUST-TRAN-DONE TO TRUE
+               NOT AT END
+                   PERFORM APPLY-ONE-CUSTOMER-TRANS
+           END-READ.
+
+       APPLY-ONE-CUSTOMER-TRANS.
+           MOVE CT-CUST-ID TO WS-CUST-ID
+           MOVE CT-CUST-NAME TO WS-CUST-NAME
+           MOVE CT-CUST-ADDRESS TO WS-CUST-ADDRESS
+           MOVE CT-CUST-PHONE TO WS-CUST-PHONE
+           EVALUATE TRUE
+               WHEN CT-ADD-TRANS
+                   PERFORM ADD-CUSTOMER
+               WHEN CT-CHANGE-TRANS
+                   PERFORM CHANGE-CUSTOMER
+               WHEN CT-DELETE-TRANS
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY "Invalid customer transaction code: "
+                       CT-TRANS-CODE
+           END-EVALUATE.
+
+       ADD-CUSTOMER.
+           MOVE CT-CUST-ID TO CUST-ID
+           MOVE CT-CUST-NAME TO CUST-NAME
+           MOVE CT-CUST-ADDRESS TO CUST-ADDRESS
+           MOVE CT-CUST-PHONE TO CUST-PHONE
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   EVALUATE WS-FILE-STATUS
+                       WHEN "22"
+                           DISPLAY "Customer already on file: "
+                               CT-CUST-ID
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error adding "
+                               "customer " CT-CUST-ID ", status "
+                               WS-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+           END-WRITE.
+
+       CHANGE-CUSTOMER.
+           MOVE CT-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   EVALUATE WS-FILE-STATUS
+                       WHEN "23"
+                           DISPLAY "Customer not on file: " CT-CUST-ID
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error reading "
+                               "customer " CT-CUST-ID ", status "
+                               WS-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+               NOT INVALID KEY
+                   MOVE CT-CUST-NAME TO CUST-NAME
+                   MOVE CT-CUST-ADDRESS TO CUST-ADDRESS
+                   MOVE CT-CUST-PHONE TO CUST-PHONE
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "Customer rewrite failed: "
+                               CT-CUST-ID ", status " WS-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CUSTOMER.
+           MOVE CT-CUST-ID TO CUST-ID
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   EVALUATE WS-FILE-STATUS
+                       WHEN "23"
+                           DISPLAY "Customer not on file: " CT-CUST-ID
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error deleting "
+                               "customer " CT-CUST-ID ", status "
+                               WS-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+           END-DELETE.
+
        PROCESS-ACCOUNT.
-           MOVE 1001 TO WS-ACC-NUMBER
-           MOVE 1000.50 TO WS-ACC-BALANCE
-           MOVE "S" TO WS-ACC-TYPE.
+           OPEN I-O ACCOUNT-FILE
+           EVALUATE TRUE
+               WHEN WS-ACCT-FILE-SUCCESS
+                   CONTINUE
+               WHEN WS-ACCT-FILE-STATUS = "35"
+                   OPEN OUTPUT ACCOUNT-FILE
+                   CLOSE ACCOUNT-FILE
+                   OPEN I-O ACCOUNT-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening ACCOUNT-FILE, "
+                       "status " WS-ACCT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           IF WS-ACCT-FILE-SUCCESS
+               OPEN INPUT CUSTOMER-FILE
+               IF WS-FILE-SUCCESS
+                   SET WS-ACCT-CUST-FILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY "Unable to open CUSTOMER-FILE for account "
+                       "validation, status " WS-FILE-STATUS
+               END-IF
+               OPEN INPUT ACCOUNT-TRANS-FILE
+               EVALUATE TRUE
+                   WHEN WS-ACCT-TRAN-SUCCESS
+                       PERFORM APPLY-ACCOUNT-TRANS
+                           UNTIL WS-ACCT-TRAN-DONE
+                       CLOSE ACCOUNT-TRANS-FILE
+                   WHEN WS-ACCT-TRAN-STATUS = "35"
+                       DISPLAY "ACCOUNT-TRANS-FILE not present, "
+                           "status " WS-ACCT-TRAN-STATUS
+                   WHEN OTHER
+                       DISPLAY "Unable to open ACCOUNT-TRANS-FILE, "
+                           "status " WS-ACCT-TRAN-STATUS
+                       MOVE 16 TO RETURN-CODE
+               END-EVALUATE
+               IF WS-ACCT-CUST-FILE-OPEN
+                   CLOSE CUSTOMER-FILE
+               END-IF
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       APPLY-ACCOUNT-TRANS.
+           READ ACCOUNT-TRANS-FILE
+               AT END
+                   SET WS-ACCT-TRAN-DONE TO TRUE
+               NOT AT END
+                   PERFORM APPLY-ONE-ACCOUNT-TRANS
+           END-READ.
+
+       APPLY-ONE-ACCOUNT-TRANS.
+           MOVE AT-ACC-NUMBER TO WS-ACC-NUMBER
+           EVALUATE TRUE
+               WHEN AT-NEW-ACCOUNT
+                   PERFORM OPEN-NEW-ACCOUNT
+               WHEN AT-DEBIT
+                   PERFORM POST-ACCOUNT-DEBIT
+               WHEN AT-CREDIT
+                   PERFORM POST-ACCOUNT-CREDIT
+               WHEN OTHER
+                   DISPLAY "Invalid account transaction code: "
+                       AT-TRANS-CODE
+           END-EVALUATE.
+
+       OPEN-NEW-ACCOUNT.
+           IF NOT WS-ACCT-CUST-FILE-OPEN
+               DISPLAY "Cannot validate customer for new account "
+                   AT-ACC-NUMBER ", CUSTOMER-FILE not available"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE AT-CUST-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Account " AT-ACC-NUMBER
+                           " references unknown customer: " AT-CUST-ID
+                       MOVE 16 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM WRITE-NEW-ACCOUNT
+               END-READ
+           END-IF.
+
+       WRITE-NEW-ACCOUNT.
+           MOVE AT-ACC-NUMBER TO ACC-NUMBER
+           MOVE AT-CUST-ID TO ACC-CUST-ID
+           MOVE AT-ACC-TYPE TO ACC-TYPE
+           MOVE AT-AMOUNT TO ACC-BALANCE
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   EVALUATE WS-ACCT-FILE-STATUS
+                       WHEN "22"
+                           DISPLAY "Account already on file: "
+                               AT-ACC-NUMBER
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error adding account "
+                               AT-ACC-NUMBER ", status "
+                               WS-ACCT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+               NOT INVALID KEY
+                   MOVE ACC-NUMBER TO WS-ACC-NUMBER
+                   MOVE ACC-CUST-ID TO WS-ACC-CUST-ID
+                   MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                   MOVE ACC-TYPE TO WS-ACC-TYPE
+           END-WRITE.
+
+       POST-ACCOUNT-DEBIT.
+           MOVE AT-ACC-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   EVALUATE WS-ACCT-FILE-STATUS
+                       WHEN "23"
+                           DISPLAY "Account not on file: " AT-ACC-NUMBER
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error reading "
+                               "account "
+                               AT-ACC-NUMBER ", status "
+                               WS-ACCT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+               NOT INVALID KEY
+                   SUBTRACT AT-AMOUNT FROM ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Account rewrite failed: "
+                               AT-ACC-NUMBER ", status "
+                               WS-ACCT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-REWRITE
+                   MOVE ACC-NUMBER TO WS-ACC-NUMBER
+                   MOVE ACC-CUST-ID TO WS-ACC-CUST-ID
+                   MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                   MOVE ACC-TYPE TO WS-ACC-TYPE
+           END-READ.
+
+       POST-ACCOUNT-CREDIT.
+           MOVE AT-ACC-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   EVALUATE WS-ACCT-FILE-STATUS
+                       WHEN "23"
+                           DISPLAY "Account not on file: " AT-ACC-NUMBER
+                       WHEN OTHER
+                           DISPLAY "Permanent I/O error reading "
+                               "account "
+                               AT-ACC-NUMBER ", status "
+                               WS-ACCT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+               NOT INVALID KEY
+                   ADD AT-AMOUNT TO ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Account rewrite failed: "
+                               AT-ACC-NUMBER ", status "
+                               WS-ACCT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-REWRITE
+                   MOVE ACC-NUMBER TO WS-ACC-NUMBER
+                   MOVE ACC-CUST-ID TO WS-ACC-CUST-ID
+                   MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                   MOVE ACC-TYPE TO WS-ACC-TYPE
+           END-READ.
        
        PROCESS-XML.
-           MOVE "<customer><id>CUST001</id><name>John Doe</name></customer>"
-               TO WS-XML-BUFFER
+           OPEN INPUT XML-IN-FILE
+           EVALUATE TRUE
+               WHEN WS-XML-IN-SUCCESS
+                   OPEN OUTPUT XML-ACK-FILE
+                   IF NOT WS-XML-ACK-SUCCESS
+                       DISPLAY "Unable to open XML-ACK-FILE, status "
+                           WS-XML-ACK-STATUS
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       PERFORM OPEN-CUSTOMER-FOR-XML-LOAD
+                       PERFORM PROCESS-ONE-XML-DOC
+                           UNTIL WS-XML-IN-DONE
+                       IF WS-XML-CUST-FILE-OPEN
+                           CLOSE CUSTOMER-FILE
+                       END-IF
+                       CLOSE XML-ACK-FILE
+                       DISPLAY "XML documents read:   "
+                           WS-XML-DOC-COUNT
+                       DISPLAY "XML documents loaded: "
+                           WS-XML-LOADED-COUNT
+                       DISPLAY "XML documents failed: "
+                           WS-XML-FAILED-COUNT
+                   END-IF
+                   CLOSE XML-IN-FILE
+               WHEN WS-XML-IN-STATUS = "35"
+                   DISPLAY "XML-IN-FILE spool is empty, status "
+                       WS-XML-IN-STATUS
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening XML-IN-FILE, "
+                       "status " WS-XML-IN-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       OPEN-CUSTOMER-FOR-XML-LOAD.
+           OPEN I-O CUSTOMER-FILE
+           EVALUATE TRUE
+               WHEN WS-FILE-SUCCESS
+                   SET WS-XML-CUST-FILE-OPEN TO TRUE
+               WHEN WS-FILE-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-FILE
+                   CLOSE CUSTOMER-FILE
+                   OPEN I-O CUSTOMER-FILE
+                   IF WS-FILE-SUCCESS
+                       SET WS-XML-CUST-FILE-OPEN TO TRUE
+                   ELSE
+                       DISPLAY "Unable to open CUSTOMER-FILE for XML "
+                           "load, status " WS-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening CUSTOMER-FILE "
+                       "for XML load, status " WS-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       PROCESS-ONE-XML-DOC.
+           READ XML-IN-FILE INTO WS-XML-BUFFER
+               AT END
+                   SET WS-XML-IN-DONE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-XML-DOC-COUNT
+                   PERFORM PARSE-ONE-XML-DOC
+           END-READ.
+
+       PARSE-ONE-XML-DOC.
+           MOVE SPACES TO WS-CUSTOMER
+           SET WS-XML-DOC-VALID TO TRUE
            XML PARSE WS-XML-BUFFER
+               PROCESSING PROCEDURE XML-EVENT-PARA
                ON EXCEPTION
-                   DISPLAY "XML Parse Error"
+                   SET WS-XML-DOC-INVALID TO TRUE
                NOT ON EXCEPTION
-                   DISPLAY "XML Parse Successful".
+                   CONTINUE
+           END-XML
+           IF WS-XML-DOC-VALID AND WS-CUST-ID NOT = SPACES
+               PERFORM LOAD-CUSTOMER-FROM-XML
+               IF WS-XML-DOC-VALID
+                   PERFORM WRITE-XML-ACK
+               ELSE
+                   PERFORM WRITE-XML-NACK
+               END-IF
+           ELSE
+               SET WS-XML-DOC-INVALID TO TRUE
+               PERFORM WRITE-XML-NACK
+           END-IF.
+
+       XML-EVENT-PARA.
+           EVALUATE XML-EVENT
+               WHEN "START-OF-ELEMENT"
+                   MOVE XML-TEXT TO WS-XML-CURRENT-ELEMENT
+               WHEN "CONTENT-CHARACTERS"
+                   EVALUATE WS-XML-CURRENT-ELEMENT
+                       WHEN "id"
+                           MOVE XML-TEXT TO WS-CUST-ID
+                       WHEN "name"
+                           MOVE XML-TEXT TO WS-CUST-NAME
+                       WHEN "address"
+                           MOVE XML-TEXT TO WS-CUST-ADDRESS
+                       WHEN "phone"
+                           MOVE XML-TEXT TO WS-CUST-PHONE
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOAD-CUSTOMER-FROM-XML.
+           IF WS-XML-CUST-FILE-OPEN
+               MOVE WS-CUST-ID TO CUST-ID
+               MOVE WS-CUST-NAME TO CUST-NAME
+               MOVE WS-CUST-ADDRESS TO CUST-ADDRESS
+               MOVE WS-CUST-PHONE TO CUST-PHONE
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       WRITE CUSTOMER-RECORD
+                           INVALID KEY
+                               SET WS-XML-DOC-INVALID TO TRUE
+                       END-WRITE
+               END-REWRITE
+           ELSE
+               SET WS-XML-DOC-INVALID TO TRUE
+           END-IF.
+
+       WRITE-XML-ACK.
+           ADD 1 TO WS-XML-LOADED-COUNT
+           MOVE SPACES TO XML-ACK-RECORD
+           STRING "<ack><id>" WS-CUST-ID "</id><status>LOADED</status>"
+               "</ack>" DELIMITED BY SIZE INTO XML-ACK-RECORD
+           WRITE XML-ACK-RECORD
+           IF NOT WS-XML-ACK-SUCCESS
+               DISPLAY "Permanent I/O error writing XML-ACK-FILE for "
+                   "customer " WS-CUST-ID ", status " WS-XML-ACK-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-XML-NACK.
+           ADD 1 TO WS-XML-FAILED-COUNT
+           MOVE SPACES TO XML-ACK-RECORD
+           STRING "<ack><id>" WS-CUST-ID "</id><status>REJECTED</stat"
+               "us></ack>" DELIMITED BY SIZE INTO XML-ACK-RECORD
+           WRITE XML-ACK-RECORD
+           IF NOT WS-XML-ACK-SUCCESS
+               DISPLAY "Permanent I/O error writing XML-ACK-FILE for "
+                   "customer " WS-CUST-ID ", status " WS-XML-ACK-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
        
        *> Object-Oriented Example
        CLASS-ID. CustomerClass.
@@ -118,17 +648,104 @@
        INTERFACE-ID. ITransaction.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        PROCEDURE DIVISION.
        METHOD-ID. PROCESS-TRANSACTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  TRANSACTION-LOG-RECORD.
+           05  TL-ACC-NUMBER        PIC 9(10).
+           05  TL-TRANS-CODE        PIC X(1).
+           05  TL-AMOUNT            PIC S9(10)V99.
+           05  TL-BALANCE-AFTER     PIC S9(10)V99.
+           05  TL-RESULT-CODE       PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-LOG-STATUS  PIC X(2).
+           88  WS-TRANS-LOG-SUCCESS  VALUE '00'.
+
        LINKAGE SECTION.
+       01  LS-ACC-NUMBER        PIC 9(10).
+       01  LS-TRANS-CODE        PIC X(1).
+           88  LS-TRANS-DEBIT       VALUE 'D'.
+           88  LS-TRANS-CREDIT      VALUE 'C'.
+       01  LS-ACC-TYPE          PIC X(1).
+           88  LS-ACC-SAVINGS       VALUE 'S'.
+           88  LS-ACC-CHECKING      VALUE 'C'.
        01  LS-AMOUNT            PIC 9(10)V99.
+       01  LS-ACC-BALANCE       PIC S9(10)V99.
        01  LS-RESULT            PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-AMOUNT RETURNING LS-RESULT.
+
+       PROCEDURE DIVISION USING LS-ACC-NUMBER LS-TRANS-CODE
+               LS-ACC-TYPE LS-AMOUNT LS-ACC-BALANCE RETURNING LS-RESULT.
+           MOVE ZERO TO LS-RESULT
+           EVALUATE TRUE
+               WHEN LS-TRANS-DEBIT
+                   PERFORM APPLY-DEBIT-AMOUNT
+               WHEN LS-TRANS-CREDIT
+                   ADD LS-AMOUNT TO LS-ACC-BALANCE
+               WHEN OTHER
+                   MOVE 99 TO LS-RESULT
+           END-EVALUATE
+           PERFORM WRITE-TRANSACTION-LOG
+           EXIT METHOD.
+
+       APPLY-DEBIT-AMOUNT.
+           IF LS-ACC-SAVINGS
+               IF LS-ACC-BALANCE < LS-AMOUNT
+                   MOVE 30 TO LS-RESULT
+               ELSE
+                   SUBTRACT LS-AMOUNT FROM LS-ACC-BALANCE
+               END-IF
+           ELSE
+               IF (LS-ACC-BALANCE - LS-AMOUNT) < -500.00
+                   MOVE 31 TO LS-RESULT
+               ELSE
+                   SUBTRACT LS-AMOUNT FROM LS-ACC-BALANCE
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           MOVE LS-ACC-NUMBER TO TL-ACC-NUMBER
+           MOVE LS-TRANS-CODE TO TL-TRANS-CODE
+           MOVE LS-AMOUNT TO TL-AMOUNT
+           MOVE LS-ACC-BALANCE TO TL-BALANCE-AFTER
+           MOVE LS-RESULT TO TL-RESULT-CODE
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           EVALUATE TRUE
+               WHEN WS-TRANS-LOG-SUCCESS
+                   CONTINUE
+               WHEN WS-TRANS-LOG-STATUS = "35"
+                   OPEN OUTPUT TRANSACTION-LOG-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening "
+                       "TRANSACTION-LOG-FILE, status "
+                       WS-TRANS-LOG-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           IF WS-TRANS-LOG-SUCCESS
+               WRITE TRANSACTION-LOG-RECORD
+               IF NOT WS-TRANS-LOG-SUCCESS
+                   DISPLAY "Permanent I/O error writing "
+                       "TRANSACTION-LOG-FILE, status "
+                       WS-TRANS-LOG-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               CLOSE TRANSACTION-LOG-FILE
+           END-IF.
+
        END METHOD.
-       
+
        END INTERFACE ITransaction.
        
        END PROGRAM EXAMPLE2002. 
\ No newline at end of file
