@@ -24,6 +24,26 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT TEST-REJECT-FILE ASSIGN TO "TESTREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT TEST-REPORT-FILE ASSIGN TO "TESTRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT TEST-BALANCE-FILE ASSIGN TO "TESTBAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-FILE-STATUS.
+
+           SELECT TEST-RESTART-FILE ASSIGN TO "TESTCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TEST-FILE
@@ -36,11 +56,62 @@
            05  TEST-FIELD-2    PIC 9(5).
            05  TEST-FIELD-3    PIC S9(7)V99 COMP-3.
            05  TEST-FIELD-4    PIC N(10).
+           05  TEST-FIELD-4-X  REDEFINES TEST-FIELD-4 PIC X(20).
            05  TEST-FIELD-5    PIC DBCS(10).
+           05  TEST-FIELD-5-X  REDEFINES TEST-FIELD-5 PIC X(20).
+
+       FD  TEST-REJECT-FILE
+           BLOCK CONTAINS 1000 CHARACTERS
+           RECORD CONTAINS 67 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TEST-REJECT-RECORD.
+           05  REJ-FIELD-1      PIC X(20).
+           05  REJ-FIELD-2      PIC 9(5).
+           05  REJ-FIELD-3      PIC S9(7)V99.
+           05  REJ-REASON-CODE  PIC X(2).
+               88  REJ-BAD-FIELD-2   VALUE "R1".
+               88  REJ-BAD-FIELD-3   VALUE "R2".
+               88  REJ-BAD-BOTH      VALUE "R3".
+               88  REJ-BAD-NATIONAL  VALUE "R4".
+           05  REJ-FILLER       PIC X(31).
+
+       FD  TEST-REPORT-FILE
+           BLOCK CONTAINS 1000 CHARACTERS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TEST-REPORT-RECORD    PIC X(132).
+
+       FD  TEST-BALANCE-FILE
+           BLOCK CONTAINS 1000 CHARACTERS
+           RECORD CONTAINS 79 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TEST-BALANCE-RECORD.
+           05  BAL-COUNTER        PIC 9(5).
+           05  BAL-TOTAL          PIC S9(7)V99 COMP-3.
+           05  BAL-HASH-TOTAL     PIC 9(9).
+           05  FILLER             PIC X(60).
+
+       FD  TEST-RESTART-FILE
+           BLOCK CONTAINS 1000 CHARACTERS
+           RECORD CONTAINS 89 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TEST-RESTART-RECORD.
+           05  CKPT-LAST-KEY      PIC X(20).
+           05  CKPT-COUNTER       PIC 9(5).
+           05  CKPT-REJECT-COUNTER PIC 9(5).
+           05  CKPT-TOTAL         PIC S9(7)V99 COMP-3.
+           05  CKPT-HASH-TOTAL    PIC 9(9).
+           05  CKPT-FILLER        PIC X(45).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS     PIC XX.
+           88  WS-FILE-SUCCESS     VALUE "00".
+           88  WS-FILE-EOF         VALUE "10".
+           88  WS-FILE-NOT-FOUND   VALUE "35".
+       01  WS-REJECT-FILE-STATUS PIC XX.
+           88  WS-REJECT-FILE-SUCCESS VALUE "00".
        01  WS-COUNTER         PIC 9(5) VALUE ZERO.
+       01  WS-REJECT-COUNTER  PIC 9(5) VALUE ZERO.
        01  WS-TOTAL          PIC S9(7)V99 COMP-3.
        01  WS-DATE.
            05  WS-YEAR       PIC 9(4).
@@ -50,6 +121,67 @@
            05  WS-EOF-FLAG   PIC X VALUE 'N'.
                88  WS-EOF    VALUE 'Y'.
                88  WS-NOT-EOF VALUE 'N'.
+           05  WS-RECORD-SWITCH PIC X VALUE 'V'.
+               88  WS-RECORD-VALID   VALUE 'V'.
+               88  WS-RECORD-INVALID VALUE 'I'.
+       01  WS-REJECT-REASON   PIC X(2).
+
+       01  WS-NATIONAL-FLAGS.
+           05  WS-FIELD-4-SWITCH  PIC X VALUE 'Y'.
+               88  WS-FIELD-4-OK      VALUE 'Y'.
+               88  WS-FIELD-4-BAD     VALUE 'N'.
+           05  WS-FIELD-5-SWITCH  PIC X VALUE 'Y'.
+               88  WS-FIELD-5-OK      VALUE 'Y'.
+               88  WS-FIELD-5-BAD     VALUE 'N'.
+
+       01  WS-DBCS-CHECK-FIELD   PIC X(20).
+       01  WS-DBCS-INDEX         PIC 9(2) COMP.
+       01  WS-DBCS-SLOT-START    PIC 9(2) COMP.
+       01  WS-DBCS-SLOT-SWITCH   PIC X VALUE 'Y'.
+           88  WS-DBCS-SLOT-OK      VALUE 'Y'.
+           88  WS-DBCS-SLOT-BAD     VALUE 'N'.
+
+       01  WS-REPORT-FILE-STATUS  PIC XX.
+       01  WS-BALANCE-FILE-STATUS PIC XX.
+       01  WS-HASH-TOTAL          PIC 9(9) VALUE ZERO.
+
+       01  WS-PRIOR-RUN-SWITCH    PIC X VALUE 'N'.
+           88  WS-PRIOR-RUN-FOUND     VALUE 'Y'.
+           88  WS-PRIOR-RUN-NOT-FOUND VALUE 'N'.
+       01  WS-PRIOR-COUNTER       PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-TOTAL         PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01  WS-PRIOR-HASH-TOTAL    PIC 9(9) VALUE ZERO.
+
+       01  WS-COUNT-VARIANCE      PIC S9(5).
+       01  WS-COUNT-VARIANCE-EDIT PIC -(5)9.
+       01  WS-AMOUNT-VARIANCE     PIC S9(7)V99 COMP-3.
+       01  WS-AMOUNT-VARIANCE-EDIT PIC -$$$.$$$.$$9,99.
+       01  WS-TOTAL-EDIT           PIC $$$.$$$.$$9,99.
+       01  WS-PRIOR-TOTAL-EDIT     PIC $$$.$$$.$$9,99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(4).
+           05  WS-RUN-MM          PIC 9(2).
+           05  WS-RUN-DD          PIC 9(2).
+       01  WS-RUN-DATE-EDIT       PIC X(10).
+
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH          PIC 9(2).
+           05  WS-RUN-MIN         PIC 9(2).
+           05  WS-RUN-SEC         PIC 9(2).
+           05  WS-RUN-HSEC        PIC 9(2).
+       01  WS-RUN-TIME-EDIT       PIC X(8).
+
+       01  WS-REPORT-LINE         PIC X(132).
+
+       01  WS-RESTART-FILE-STATUS PIC XX.
+       01  WS-CKPT-INTERVAL       PIC 9(5) VALUE 1000.
+       01  WS-CKPT-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-CKPT-LAST-KEY       PIC X(20) VALUE SPACES.
+
+       01  WS-RESTART-SWITCH      PIC X VALUE 'N'.
+           88  WS-RESTART-MODE        VALUE 'Y'.
+           88  WS-NOT-RESTART-MODE    VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -60,23 +192,361 @@
 
        INITIALIZE-PARA.
            OPEN INPUT TEST-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "Error opening file: " WS-FILE-STATUS
-               STOP RUN.
+           EVALUATE TRUE
+               WHEN WS-FILE-SUCCESS
+                   CONTINUE
+               WHEN WS-FILE-NOT-FOUND
+                   DISPLAY "TEST-FILE not found, status "
+                       WS-FILE-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening TEST-FILE, "
+                       "status " WS-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+           PERFORM DETECT-RESTART-PARA
+           IF WS-RESTART-MODE
+               OPEN EXTEND TEST-REJECT-FILE
+           ELSE
+               OPEN OUTPUT TEST-REJECT-FILE
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-REJECT-FILE-SUCCESS
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening reject "
+                       "file, status " WS-REJECT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+           IF WS-RESTART-MODE
+               PERFORM SKIP-TO-CHECKPOINT-PARA
+           END-IF.
+
+       DETECT-RESTART-PARA.
+           SET WS-NOT-RESTART-MODE TO TRUE
+           OPEN INPUT TEST-RESTART-FILE
+           EVALUATE TRUE
+               WHEN WS-RESTART-FILE-STATUS = "00"
+                   PERFORM READ-LAST-CHECKPOINT-PARA
+                       UNTIL WS-RESTART-FILE-STATUS NOT = "00"
+                   CLOSE TEST-RESTART-FILE
+               WHEN WS-RESTART-FILE-STATUS = "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening restart "
+                       "file, status " WS-RESTART-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       READ-LAST-CHECKPOINT-PARA.
+           READ TEST-RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE CKPT-LAST-KEY TO WS-CKPT-LAST-KEY
+                   MOVE CKPT-COUNTER TO WS-COUNTER
+                   MOVE CKPT-REJECT-COUNTER TO WS-REJECT-COUNTER
+                   MOVE CKPT-TOTAL TO WS-TOTAL
+                   MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+           END-READ.
+
+       SKIP-TO-CHECKPOINT-PARA.
+           DISPLAY "Resuming from checkpoint key: " WS-CKPT-LAST-KEY
+           PERFORM SKIP-ONE-RECORD-PARA WITH TEST AFTER
+               UNTIL WS-EOF OR TEST-FIELD-1 = WS-CKPT-LAST-KEY.
+
+       SKIP-ONE-RECORD-PARA.
+           READ TEST-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
 
        PROCESS-PARA.
            READ TEST-FILE
                AT END
                    SET WS-EOF TO TRUE
                NOT AT END
-                   ADD 1 TO WS-COUNTER
-                   ADD TEST-FIELD-3 TO WS-TOTAL
+                   MOVE TEST-FIELD-1 TO WS-CKPT-LAST-KEY
+                   PERFORM EDIT-CHECK-PARA
+                   IF WS-RECORD-VALID
+                       ADD 1 TO WS-COUNTER
+                       ADD TEST-FIELD-3 TO WS-TOTAL
+                       ADD TEST-FIELD-2 TO WS-HASH-TOTAL
+                   ELSE
+                       PERFORM REJECT-PARA
+                   END-IF
+                   PERFORM CHECKPOINT-PARA
            END-READ.
 
+       CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARA
+               MOVE ZERO TO WS-CKPT-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN EXTEND TEST-RESTART-FILE
+           EVALUATE TRUE
+               WHEN WS-RESTART-FILE-STATUS = "00"
+                   CONTINUE
+               WHEN WS-RESTART-FILE-STATUS = "35"
+                   OPEN OUTPUT TEST-RESTART-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening restart "
+                       "file, status " WS-RESTART-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           IF WS-RESTART-FILE-STATUS = "00"
+               MOVE WS-CKPT-LAST-KEY TO CKPT-LAST-KEY
+               MOVE WS-COUNTER TO CKPT-COUNTER
+               MOVE WS-REJECT-COUNTER TO CKPT-REJECT-COUNTER
+               MOVE WS-TOTAL TO CKPT-TOTAL
+               MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+               MOVE SPACES TO CKPT-FILLER
+               WRITE TEST-RESTART-RECORD
+               IF WS-RESTART-FILE-STATUS NOT = "00"
+                   DISPLAY "Permanent I/O error writing restart "
+                       "file, status " WS-RESTART-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               CLOSE TEST-RESTART-FILE
+           END-IF.
+
+       EDIT-CHECK-PARA.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TEST-FIELD-2 IS NOT NUMERIC OR TEST-FIELD-2 = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "R1" TO WS-REJECT-REASON
+           END-IF
+           IF TEST-FIELD-3 < 0
+               SET WS-RECORD-INVALID TO TRUE
+               IF WS-REJECT-REASON = SPACES
+                   MOVE "R2" TO WS-REJECT-REASON
+               ELSE
+                   MOVE "R3" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           PERFORM VALIDATE-NATIONAL-FIELDS-PARA
+           IF WS-FIELD-4-BAD OR WS-FIELD-5-BAD
+               SET WS-RECORD-INVALID TO TRUE
+               IF WS-REJECT-REASON = SPACES
+                   MOVE "R4" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       VALIDATE-NATIONAL-FIELDS-PARA.
+      *> Checks the double-byte name fields against the shape expected
+      *> by TEST-LOCALE: a populated high-order byte with no matching
+      *> low-order byte means the multi-byte character was truncated
+      *> or garbled in transit, since each TEST-LOCALE character is
+      *> carried as a two-byte pair. All 10 pairs in the field are
+      *> scanned, not just the trailing one, since garbling can occur
+      *> anywhere in the field.
+           SET WS-FIELD-4-OK TO TRUE
+           SET WS-FIELD-5-OK TO TRUE
+           IF TEST-FIELD-4-X NOT = SPACES
+                   AND TEST-FIELD-4-X NOT = LOW-VALUES
+               MOVE TEST-FIELD-4-X TO WS-DBCS-CHECK-FIELD
+               PERFORM SCAN-DBCS-SLOTS-PARA
+               IF WS-DBCS-SLOT-BAD
+                   SET WS-FIELD-4-BAD TO TRUE
+               END-IF
+           END-IF
+           IF TEST-FIELD-5-X NOT = SPACES
+                   AND TEST-FIELD-5-X NOT = LOW-VALUES
+               MOVE TEST-FIELD-5-X TO WS-DBCS-CHECK-FIELD
+               PERFORM SCAN-DBCS-SLOTS-PARA
+               IF WS-DBCS-SLOT-BAD
+                   SET WS-FIELD-5-BAD TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-DBCS-SLOTS-PARA.
+           SET WS-DBCS-SLOT-OK TO TRUE
+           PERFORM CHECK-ONE-DBCS-SLOT-PARA
+               VARYING WS-DBCS-INDEX FROM 1 BY 1
+               UNTIL WS-DBCS-INDEX > 10 OR WS-DBCS-SLOT-BAD.
+
+       CHECK-ONE-DBCS-SLOT-PARA.
+           COMPUTE WS-DBCS-SLOT-START = (WS-DBCS-INDEX - 1) * 2 + 1
+           IF WS-DBCS-CHECK-FIELD (WS-DBCS-SLOT-START:1) NOT = SPACE
+                   AND WS-DBCS-CHECK-FIELD (WS-DBCS-SLOT-START + 1:1)
+                       = LOW-VALUE
+               SET WS-DBCS-SLOT-BAD TO TRUE
+           END-IF.
+
+       REJECT-PARA.
+           ADD 1 TO WS-REJECT-COUNTER
+           MOVE TEST-FIELD-1 TO REJ-FIELD-1
+           MOVE TEST-FIELD-2 TO REJ-FIELD-2
+           MOVE TEST-FIELD-3 TO REJ-FIELD-3
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           MOVE SPACES TO REJ-FILLER
+           WRITE TEST-REJECT-RECORD
+           IF NOT WS-REJECT-FILE-SUCCESS
+               DISPLAY "Permanent I/O error writing reject "
+                   "file, status " WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
        FINALIZE-PARA.
            CLOSE TEST-FILE
+           CLOSE TEST-REJECT-FILE
            DISPLAY "Total records processed: " WS-COUNTER
-           DISPLAY "Total amount: " WS-TOTAL.
+           DISPLAY "Total records rejected: " WS-REJECT-COUNTER
+           MOVE WS-TOTAL TO WS-TOTAL-EDIT
+           DISPLAY "Total amount: " WS-TOTAL-EDIT
+           PERFORM READ-PRIOR-BALANCE-PARA
+           PERFORM WRITE-CONTROL-REPORT-PARA
+           PERFORM SAVE-CURRENT-BALANCE-PARA
+           PERFORM CLEAR-RESTART-FILE-PARA.
+
+       CLEAR-RESTART-FILE-PARA.
+           OPEN OUTPUT TEST-RESTART-FILE
+           EVALUATE TRUE
+               WHEN WS-RESTART-FILE-STATUS = "00"
+                   CLOSE TEST-RESTART-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error clearing restart "
+                       "file, status " WS-RESTART-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       READ-PRIOR-BALANCE-PARA.
+           SET WS-PRIOR-RUN-NOT-FOUND TO TRUE
+           MOVE ZERO TO WS-PRIOR-COUNTER
+           MOVE ZERO TO WS-PRIOR-TOTAL
+           MOVE ZERO TO WS-PRIOR-HASH-TOTAL
+           OPEN INPUT TEST-BALANCE-FILE
+           EVALUATE TRUE
+               WHEN WS-BALANCE-FILE-STATUS = "00"
+                   READ TEST-BALANCE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET WS-PRIOR-RUN-FOUND TO TRUE
+                           MOVE BAL-COUNTER TO WS-PRIOR-COUNTER
+                           MOVE BAL-TOTAL TO WS-PRIOR-TOTAL
+                           MOVE BAL-HASH-TOTAL TO WS-PRIOR-HASH-TOTAL
+                   END-READ
+                   CLOSE TEST-BALANCE-FILE
+               WHEN WS-BALANCE-FILE-STATUS = "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening balance "
+                       "file, status " WS-BALANCE-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       WRITE-CONTROL-REPORT-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE-EDIT
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SEC
+               DELIMITED BY SIZE INTO WS-RUN-TIME-EDIT
+           SUBTRACT WS-PRIOR-TOTAL FROM WS-TOTAL
+               GIVING WS-AMOUNT-VARIANCE
+           MOVE WS-AMOUNT-VARIANCE TO WS-AMOUNT-VARIANCE-EDIT
+           MOVE WS-TOTAL TO WS-TOTAL-EDIT
+           MOVE WS-PRIOR-TOTAL TO WS-PRIOR-TOTAL-EDIT
+           COMPUTE WS-COUNT-VARIANCE = WS-COUNTER - WS-PRIOR-COUNTER
+           MOVE WS-COUNT-VARIANCE TO WS-COUNT-VARIANCE-EDIT
+           OPEN OUTPUT TEST-REPORT-FILE
+           EVALUATE TRUE
+               WHEN WS-REPORT-FILE-STATUS = "00"
+                   PERFORM WRITE-REPORT-LINES-PARA
+                   CLOSE TEST-REPORT-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening report "
+                       "file, status " WS-REPORT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       WRITE-REPORT-LINES-PARA.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CONTROL TOTAL REPORT  RUN " WS-RUN-DATE-EDIT
+               " " WS-RUN-TIME-EDIT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO TEST-REPORT-RECORD
+           WRITE TEST-REPORT-RECORD
+           PERFORM CHECK-REPORT-WRITE-STATUS-PARA
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "RECORDS PROCESSED: " WS-COUNTER
+                   "  RECORDS REJECTED: " WS-REJECT-COUNTER
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO TEST-REPORT-RECORD
+               WRITE TEST-REPORT-RECORD
+               PERFORM CHECK-REPORT-WRITE-STATUS-PARA
+           END-IF
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "TOTAL AMOUNT: " WS-TOTAL-EDIT
+                   "  HASH TOTAL: " WS-HASH-TOTAL
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO TEST-REPORT-RECORD
+               WRITE TEST-REPORT-RECORD
+               PERFORM CHECK-REPORT-WRITE-STATUS-PARA
+           END-IF
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE SPACES TO WS-REPORT-LINE
+               IF WS-PRIOR-RUN-FOUND
+                   STRING "PRIOR RUN COUNT: " WS-PRIOR-COUNTER
+                       "  PRIOR TOTAL: " WS-PRIOR-TOTAL-EDIT
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               ELSE
+                   STRING "PRIOR RUN: NONE ON FILE - FIRST RUN"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               END-IF
+               MOVE WS-REPORT-LINE TO TEST-REPORT-RECORD
+               WRITE TEST-REPORT-RECORD
+               PERFORM CHECK-REPORT-WRITE-STATUS-PARA
+           END-IF
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "COUNT VARIANCE: " WS-COUNT-VARIANCE-EDIT
+                   "  AMOUNT VARIANCE: " WS-AMOUNT-VARIANCE-EDIT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO TEST-REPORT-RECORD
+               WRITE TEST-REPORT-RECORD
+               PERFORM CHECK-REPORT-WRITE-STATUS-PARA
+           END-IF.
+
+       CHECK-REPORT-WRITE-STATUS-PARA.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Permanent I/O error writing report "
+                   "file, status " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       SAVE-CURRENT-BALANCE-PARA.
+           OPEN OUTPUT TEST-BALANCE-FILE
+           EVALUATE TRUE
+               WHEN WS-BALANCE-FILE-STATUS = "00"
+                   MOVE WS-COUNTER TO BAL-COUNTER
+                   MOVE WS-TOTAL TO BAL-TOTAL
+                   MOVE WS-HASH-TOTAL TO BAL-HASH-TOTAL
+                   WRITE TEST-BALANCE-RECORD
+                   IF WS-BALANCE-FILE-STATUS NOT = "00"
+                       DISPLAY "Permanent I/O error writing balance "
+                           "file, status " WS-BALANCE-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+                   CLOSE TEST-BALANCE-FILE
+               WHEN OTHER
+                   DISPLAY "Permanent I/O error opening balance "
+                       "file, status " WS-BALANCE-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
 
        XML-PARSE-PARA.
            XML PARSE WS-XML-DATA
